@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCDZBAT.
+      *----------------------------------------------------------------*
+      *    Batch driver: runs every name on CUSTIN through the same
+      *    hex-conversion logic UCDZCEE calls online (UCDZHEX), and
+      *    writes a name/hex report to RPTOUT so a whole batch can be
+      *    spot-checked offline after a codepage or migration change.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTIN ASSIGN TO CUSTIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPTOUT ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTIN-REC                 PIC X(30).
+
+       FD  RPTOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPTOUT-REC                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 WS-EOF                             VALUE 'Y'.
+       01  WS-RECORD-COUNT            PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-FUNCTION-CODE           PIC X(03) VALUE 'ENC'.
+       01  WS-NAME-HEX                PIC X(60).
+       01  WS-CODEPAGE-FLAG           PIC X(01).
+      *    Sized to match UCDZHEX's LINKAGE SECTION (LK-HEX-IN/
+      *    LK-NAME-OUT) even though this driver always calls with
+      *    'ENC' and never reads or writes these -- a CALL BY REFERENCE
+      *    into a smaller field than the callee's LINKAGE SECTION
+      *    declares is not safe regardless of which paragraph happens
+      *    to touch it today.
+       01  WS-HEX-IN                  PIC X(60) VALUE SPACES.
+       01  WS-NAME-OUT                PIC X(30) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CUSTIN
+           OPEN OUTPUT RPTOUT
+
+           PERFORM UNTIL WS-EOF
+               READ CUSTIN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-NAME
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTIN
+           CLOSE RPTOUT
+
+           DISPLAY 'UCDZBAT: ' WS-RECORD-COUNT ' NAME(S) PROCESSED'
+
+           STOP RUN.
+
+      *--------------------------------------------------------------*
+       1000-PROCESS-NAME.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE SPACES TO WS-NAME-HEX
+           MOVE 'N' TO WS-CODEPAGE-FLAG
+
+           CALL 'UCDZHEX' USING WS-FUNCTION-CODE CUSTIN-REC
+               WS-NAME-HEX WS-CODEPAGE-FLAG WS-HEX-IN WS-NAME-OUT
+           END-CALL
+
+           STRING CUSTIN-REC       DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-NAME-HEX      DELIMITED BY SIZE
+                  ' CP='           DELIMITED BY SIZE
+                  WS-CODEPAGE-FLAG DELIMITED BY SIZE
+                  INTO RPTOUT-REC
+           END-STRING
+
+           WRITE RPTOUT-REC.
+
+      *--------------------------------------------------------------*
