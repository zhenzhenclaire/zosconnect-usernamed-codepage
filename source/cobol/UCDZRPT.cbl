@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCDZRPT.
+      *----------------------------------------------------------------*
+      *    Daily product reconciliation report.  Loads the product
+      *    master extract into the FFINANCE-RECORD table from
+      *    PRODUCT.cpy, sorts it by RISK-TYPE then EARNING-RATE, and
+      *    prints the list for comparison against the source-of-truth
+      *    product master.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODIN ASSIGN TO PRODIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPTOUT ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PRODIN-REC.
+           05 PI-PRODUCT-ID           PIC X(06).
+           05 PI-PRODUCT-NAME         PIC X(20).
+           05 PI-EARNING-RATE         PIC X(06).
+           05 PI-PURCHASE-ENTRY       PIC X(18).
+           05 PI-HOLD-TIME            PIC X(04).
+           05 PI-RISK-TYPE            PIC X(10).
+
+       FD  RPTOUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPTOUT-REC                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 WS-EOF                             VALUE 'Y'.
+       01  WS-SWAPPED-SW              PIC X(01) VALUE 'N'.
+           88 WS-SWAPPED                         VALUE 'Y'.
+
+       01  WS-PRODUCT-AREA.
+           COPY PRODUCT.
+
+       01  WS-HOLD-ENTRY.
+           05 WS-HOLD-PRODUCT-ID      PIC X(06).
+           05 WS-HOLD-PRODUCT-NAME    PIC X(20).
+           05 WS-HOLD-EARNING-RATE    PIC X(06).
+           05 WS-HOLD-PURCHASE-ENTRY  PIC X(18).
+           05 WS-HOLD-HOLD-TIME       PIC X(04).
+           05 WS-HOLD-RISK-TYPE       PIC X(10).
+
+       01  I                          PIC S9(4) COMP.
+       01  N                          PIC S9(4) COMP.
+
+       01  WS-NUMVAL-IN               PIC X(06).
+       01  WS-NUMVAL-OUT              PIC S9(9)V99.
+       01  WS-NUMVAL-TEST             PIC S9(4) COMP.
+       01  WS-RATE-1                  PIC S9(9)V99.
+       01  WS-RATE-2                  PIC S9(9)V99.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE ZERO TO RECORD-COUNT
+
+           OPEN INPUT PRODIN
+           OPEN OUTPUT RPTOUT
+
+           PERFORM UNTIL WS-EOF OR RECORD-COUNT = 99
+               READ PRODIN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-LOAD-DETAIL
+               END-READ
+           END-PERFORM
+
+      *    Stopping at RECORD-COUNT = 99 leaves WS-EOF unset even when
+      *    row 99 was the last one in the extract, which would make an
+      *    exactly-99-row day look truncated.  One more read (its record
+      *    discarded if there is one) settles whether row 99 really was
+      *    the end of the file before deciding whether to flag overflow.
+           IF RECORD-COUNT = 99 AND NOT WS-EOF
+               READ PRODIN
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF
+
+      *    RECORD-DETAIL's ceiling (PRODUCT.cpy OCCURS 0 TO 99) is lower
+      *    than the extract can be on a given day -- a reconciliation
+      *    report that silently drops rows past 99 looks clean when it
+      *    isn't, so a day that overflows the table is flagged loudly
+      *    rather than just stopping the read loop.
+           IF NOT WS-EOF
+               DISPLAY 'UCDZRPT: PRODUCT MASTER EXTRACT EXCEEDS 99 '
+                   'ROWS -- REPORT TRUNCATED'
+           END-IF
+
+           CLOSE PRODIN
+
+           PERFORM 2000-SORT-BY-RISK-AND-RATE
+
+           MOVE 'PRODUCT ID  PRODUCT NAME          EARN RT '
+                & 'RISK TYPE  HOLD' TO RPTOUT-REC
+           WRITE RPTOUT-REC
+
+           IF NOT WS-EOF
+               MOVE '*** WARNING: EXTRACT EXCEEDS 99 ROWS -- '
+                   & 'REPORT TRUNCATED, RECONCILE MANUALLY ***'
+                   TO RPTOUT-REC
+               WRITE RPTOUT-REC
+           END-IF
+
+           PERFORM 3000-PRINT-DETAIL
+               VARYING N FROM 1 BY 1 UNTIL N > RECORD-COUNT
+
+           CLOSE RPTOUT
+
+           DISPLAY 'UCDZRPT: ' RECORD-COUNT ' PRODUCT(S) REPORTED'
+
+           STOP RUN.
+
+      *--------------------------------------------------------------*
+       1000-LOAD-DETAIL.
+           ADD 1 TO RECORD-COUNT
+           MOVE PI-PRODUCT-ID     TO PRODUCT-ID(RECORD-COUNT)
+           MOVE PI-PRODUCT-NAME   TO PRODUCT-NAME(RECORD-COUNT)
+           MOVE PI-EARNING-RATE   TO EARNING-RATE(RECORD-COUNT)
+           MOVE PI-PURCHASE-ENTRY TO PURCHASE-ENTRY(RECORD-COUNT)
+           MOVE PI-HOLD-TIME      TO HOLD-TIME(RECORD-COUNT)
+           MOVE PI-RISK-TYPE      TO RISK-TYPE(RECORD-COUNT).
+
+      *--------------------------------------------------------------*
+      *    Simple bubble sort of RECORD-DETAIL(1:RECORD-COUNT) by
+      *    RISK-TYPE ascending, then EARNING-RATE ascending within
+      *    each risk type.
+      *--------------------------------------------------------------*
+       2000-SORT-BY-RISK-AND-RATE.
+           IF RECORD-COUNT > 1
+               MOVE 'Y' TO WS-SWAPPED-SW
+               PERFORM UNTIL NOT WS-SWAPPED
+                   MOVE 'N' TO WS-SWAPPED-SW
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > RECORD-COUNT - 1
+      *                EARNING-RATE is a display field, not guaranteed
+      *                fixed-width zero-padded numeric text -- compare
+      *                it as a number, not lexicographically, so e.g.
+      *                "5.00" sorts before "12.50".  NUMVAL abends on
+      *                a non-numeric argument, so each value is
+      *                TEST-NUMVAL'd first; a malformed rate is logged
+      *                and treated as zero rather than stopping the
+      *                job.
+                       MOVE EARNING-RATE(I) TO WS-NUMVAL-IN
+                       PERFORM 2050-SAFE-NUMVAL
+                       MOVE WS-NUMVAL-OUT TO WS-RATE-1
+
+                       MOVE EARNING-RATE(I + 1) TO WS-NUMVAL-IN
+                       PERFORM 2050-SAFE-NUMVAL
+                       MOVE WS-NUMVAL-OUT TO WS-RATE-2
+
+                       IF RISK-TYPE(I) > RISK-TYPE(I + 1)
+                          OR (RISK-TYPE(I) = RISK-TYPE(I + 1)
+                              AND WS-RATE-1 > WS-RATE-2)
+                           PERFORM 2100-SWAP-ENTRIES
+                           MOVE 'Y' TO WS-SWAPPED-SW
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    Guards FUNCTION NUMVAL against non-numeric EARNING-RATE
+      *    text (blank, newly-onboarded product, bad extract, etc.),
+      *    which would otherwise raise EC-ARGUMENT-FUNCTION and abend
+      *    this unattended batch job.  Malformed values sort as zero.
+      *--------------------------------------------------------------*
+       2050-SAFE-NUMVAL.
+           COMPUTE WS-NUMVAL-TEST = FUNCTION TEST-NUMVAL(WS-NUMVAL-IN)
+           IF WS-NUMVAL-TEST = ZERO
+               COMPUTE WS-NUMVAL-OUT = FUNCTION NUMVAL(WS-NUMVAL-IN)
+           ELSE
+               MOVE ZERO TO WS-NUMVAL-OUT
+               DISPLAY 'UCDZRPT: MALFORMED EARNING-RATE "'
+                   WS-NUMVAL-IN '" -- TREATED AS ZERO FOR SORT'
+           END-IF.
+
+      *--------------------------------------------------------------*
+       2100-SWAP-ENTRIES.
+           MOVE PRODUCT-ID(I)       TO WS-HOLD-PRODUCT-ID
+           MOVE PRODUCT-NAME(I)     TO WS-HOLD-PRODUCT-NAME
+           MOVE EARNING-RATE(I)     TO WS-HOLD-EARNING-RATE
+           MOVE PURCHASE-ENTRY(I)   TO WS-HOLD-PURCHASE-ENTRY
+           MOVE HOLD-TIME(I)        TO WS-HOLD-HOLD-TIME
+           MOVE RISK-TYPE(I)        TO WS-HOLD-RISK-TYPE
+
+           MOVE PRODUCT-ID(I + 1)     TO PRODUCT-ID(I)
+           MOVE PRODUCT-NAME(I + 1)   TO PRODUCT-NAME(I)
+           MOVE EARNING-RATE(I + 1)   TO EARNING-RATE(I)
+           MOVE PURCHASE-ENTRY(I + 1) TO PURCHASE-ENTRY(I)
+           MOVE HOLD-TIME(I + 1)      TO HOLD-TIME(I)
+           MOVE RISK-TYPE(I + 1)      TO RISK-TYPE(I)
+
+           MOVE WS-HOLD-PRODUCT-ID     TO PRODUCT-ID(I + 1)
+           MOVE WS-HOLD-PRODUCT-NAME   TO PRODUCT-NAME(I + 1)
+           MOVE WS-HOLD-EARNING-RATE   TO EARNING-RATE(I + 1)
+           MOVE WS-HOLD-PURCHASE-ENTRY TO PURCHASE-ENTRY(I + 1)
+           MOVE WS-HOLD-HOLD-TIME      TO HOLD-TIME(I + 1)
+           MOVE WS-HOLD-RISK-TYPE      TO RISK-TYPE(I + 1).
+
+      *--------------------------------------------------------------*
+       3000-PRINT-DETAIL.
+           MOVE SPACES TO RPTOUT-REC
+           STRING PRODUCT-ID(N)     DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  PRODUCT-NAME(N)   DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  EARNING-RATE(N)   DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  RISK-TYPE(N)      DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  HOLD-TIME(N)      DELIMITED BY SIZE
+                  INTO RPTOUT-REC
+           END-STRING
+           WRITE RPTOUT-REC.
+
+      *--------------------------------------------------------------*
