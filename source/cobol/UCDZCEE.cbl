@@ -3,28 +3,49 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WK-CUST-NAME               PIC X(06) VALUE SPACES.
        01  WK-RESPONSE-MSG            PIC X(80) VALUE SPACES.
+       01  WK-ABSTIME                 PIC S9(15) COMP-3.
+       01  WK-AUD-RESP                PIC S9(8) COMP.
+      *    RIDFLD is mandatory on File Control WRITE even for ESDS --
+      *    for ESDS it is the data area CICS returns the newly assigned
+      *    RBA into after the write, not an input key, but the option
+      *    itself is not optional syntax.
+       01  WK-AUD-RIDFLD              PIC S9(8) COMP.
 
-       01  HEXVAL                     PIC X(12).
-       01  HEXSTR                     PIC X(16)
-                        VALUE '0123456789ABCDEF'.
-       01  DEC                        PIC S9(4) COMP.
-       01  FILLER                     REDEFINES DEC.
-           10 FILLER                  PIC X.
-           10 DECBYTE                 PIC X.
-       01  I                          PIC S9(8) COMP.
-       01  J                          PIC S9(8) COMP.
-       01  Q                          PIC S9(8) COMP.
-       01  R                          PIC S9(8) COMP.
-       01  J1                         PIC S9(8) COMP.
-       01  Q1                         PIC S9(8) COMP.
-       01  R1                         PIC S9(8) COMP.
+      *    Returned to the caller as a freshly-allocated commarea when
+      *    we reach ABEND-PROCESS with EIBCALEN zero -- DFHCOMMAREA
+      *    below is not addressable in that case, so the failure
+      *    status has to travel back in storage this program owns.
+      *    Mirrors DFHCOMMAREA field-for-field so RESPONSE-MSG and
+      *    RETURN-STATUS land at the same offsets a caller would read
+      *    them at on the success path.
+       01  WK-NO-COMMAREA-OUT.
+           05 WK-NC-QUERY-CUST-NAME      PIC X(30) VALUE SPACES.
+           05 WK-NC-QUERY-CUST-NAME-LEN  PIC 9(03) VALUE ZERO.
+           05 WK-NC-CUST-NAME-HEX        PIC X(60) VALUE SPACES.
+           05 WK-NC-RESPONSE-MSG         PIC X(80) VALUE SPACES.
+           05 WK-NC-RETURN-STATUS        PIC X(02) VALUE SPACES.
+           05 WK-NC-TRUNCATION-FLAG      PIC X(01) VALUE SPACES.
+           05 WK-NC-CODEPAGE-FLAG        PIC X(01) VALUE SPACES.
+           05 WK-NC-REQUEST-FUNCTION     PIC X(03) VALUE SPACES.
+           05 WK-NC-DECODE-HEX-IN        PIC X(60) VALUE SPACES.
+           05 WK-NC-DECODE-NAME-OUT      PIC X(30) VALUE SPACES.
 
+       01  WK-AUDIT-RECORD.
+           COPY UCDZAUD.
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-         03 QUERY-CUST-NAME             PIC X(06).
+         03 QUERY-CUST-NAME             PIC X(30).
+         03 QUERY-CUST-NAME-LEN         PIC 9(03).
+         03 CUST-NAME-HEX               PIC X(60).
+         03 RESPONSE-MSG                PIC X(80).
+         03 RETURN-STATUS               PIC X(02).
+         03 TRUNCATION-FLAG             PIC X(01).
+         03 CODEPAGE-FLAG               PIC X(01).
+         03 REQUEST-FUNCTION            PIC X(03).
+         03 DECODE-HEX-IN               PIC X(60).
+         03 DECODE-NAME-OUT             PIC X(30).
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -36,28 +57,113 @@
 
            DISPLAY '  UCDZCEE PROGRAM START === '
 
-           MOVE QUERY-CUST-NAME TO WK-CUST-NAME.
+           IF QUERY-CUST-NAME-LEN > LENGTH OF QUERY-CUST-NAME
+               MOVE 'Y' TO TRUNCATION-FLAG
+           ELSE
+               MOVE 'N' TO TRUNCATION-FLAG
+           END-IF.
+
+           CALL 'UCDZHEX' USING REQUEST-FUNCTION QUERY-CUST-NAME
+               CUST-NAME-HEX CODEPAGE-FLAG DECODE-HEX-IN
+               DECODE-NAME-OUT
+           END-CALL.
+
+           IF REQUEST-FUNCTION EQUAL TO 'DEC'
+               DISPLAY 'HEX (DECODED TO NAME): ' DECODE-NAME-OUT
+           ELSE
+               DISPLAY 'CUST NAME (HEX PRINTABLE): ' CUST-NAME-HEX
+           END-IF.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL
-                   I > LENGTH OF WK-CUST-NAME
-             COMPUTE J = 2 * I - 1
-             MOVE WK-CUST-NAME(I:1) TO DECBYTE
-             DIVIDE DEC BY 16 GIVING Q REMAINDER R
-             COMPUTE J1 = J + 1
-             COMPUTE Q1 = Q + 1
-             COMPUTE R1 = R + 1
-             MOVE HEXSTR(Q1:1) TO HEXVAL(J:1)
-             MOVE HEXSTR(R1:1) TO HEXVAL(J1:1)
-           END-PERFORM.
+           MOVE WK-RESPONSE-MSG TO RESPONSE-MSG
+           MOVE '00' TO RETURN-STATUS
 
-           DISPLAY 'CUST NAME (HEX PRINTABLE): ' HEXVAL
+           PERFORM 3000-WRITE-AUDIT-RECORD.
 
            EXEC CICS RETURN END-EXEC.
 
       *--------------------------------------------------------------*
+       3000-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME
+               ABSTIME(WK-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WK-ABSTIME)
+               YYYYMMDD(AUD-DATE)
+               TIME(AUD-TIME)
+           END-EXEC.
+
+           MOVE REQUEST-FUNCTION           TO AUD-FUNCTION
+           IF REQUEST-FUNCTION EQUAL TO 'DEC'
+               MOVE DECODE-HEX-IN          TO AUD-HEX-VALUE
+               MOVE DECODE-NAME-OUT        TO AUD-CUST-NAME
+           ELSE
+               MOVE QUERY-CUST-NAME        TO AUD-CUST-NAME
+               MOVE CUST-NAME-HEX          TO AUD-HEX-VALUE
+           END-IF
+           MOVE RETURN-STATUS              TO AUD-RETURN-STATUS
+
+           EXEC CICS WRITE
+               FILE('UCDZAUD')
+               FROM(WK-AUDIT-RECORD)
+               LENGTH(LENGTH OF WK-AUDIT-RECORD)
+               RIDFLD(WK-AUD-RIDFLD)
+               RBA
+               RESP(WK-AUD-RESP)
+           END-EXEC.
+
+           IF WK-AUD-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY ' UCDZCEE AUDIT WRITE FAILED, RESP=' WK-AUD-RESP
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    Reached only when EIBCALEN is zero, i.e. no commarea was
+      *    passed in -- DFHCOMMAREA has no addressability at this
+      *    point, so nothing below may reference RESPONSE-MSG,
+      *    RETURN-STATUS, or any other DFHCOMMAREA field.  The status
+      *    is kept in WK-NO-COMMAREA-OUT and handed back to the caller
+      *    by allocating a fresh commarea on the RETURN itself.
        ABEND-PROCESS.
            DISPLAY ' UCDZCEE ERR: ' WK-RESPONSE-MSG
 
-           EXEC CICS RETURN END-EXEC.
+           MOVE WK-RESPONSE-MSG TO WK-NC-RESPONSE-MSG
+           MOVE '08' TO WK-NC-RETURN-STATUS
+
+           PERFORM 4000-WRITE-ABEND-AUDIT.
+
+           EXEC CICS RETURN
+               COMMAREA(WK-NO-COMMAREA-OUT)
+               LENGTH(LENGTH OF WK-NO-COMMAREA-OUT)
+           END-EXEC.
+
+      *--------------------------------------------------------------*
+       4000-WRITE-ABEND-AUDIT.
+           EXEC CICS ASKTIME
+               ABSTIME(WK-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WK-ABSTIME)
+               YYYYMMDD(AUD-DATE)
+               TIME(AUD-TIME)
+           END-EXEC.
+
+           MOVE SPACES              TO AUD-FUNCTION
+           MOVE SPACES              TO AUD-CUST-NAME
+           MOVE SPACES              TO AUD-HEX-VALUE
+           MOVE WK-NC-RETURN-STATUS TO AUD-RETURN-STATUS
+
+           EXEC CICS WRITE
+               FILE('UCDZAUD')
+               FROM(WK-AUDIT-RECORD)
+               LENGTH(LENGTH OF WK-AUDIT-RECORD)
+               RIDFLD(WK-AUD-RIDFLD)
+               RBA
+               RESP(WK-AUD-RESP)
+           END-EXEC.
+
+           IF WK-AUD-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY ' UCDZCEE AUDIT WRITE FAILED, RESP=' WK-AUD-RESP
+           END-IF.
 
       *--------------------------------------------------------------*
