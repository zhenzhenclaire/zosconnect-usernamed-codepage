@@ -1,5 +1,5 @@
-03 QUERY-PRODUCT-ID            PIC X(06).
-         03 QFINANCE-CUST-NAME          PIC X(06).
+         03 QUERY-PRODUCT-ID            PIC X(06).
+         03 QFINANCE-CUST-NAME          PIC X(30).
          03 QFINANCE-CODE               PIC X(02).
          03 MSG-FINANCE                 PIC X(80).
          03 FFINANCE-RECORD.
@@ -11,4 +11,5 @@
              07 EARNING-RATE            PIC X(06).
              07 PURCHASE-ENTRY          PIC X(18).
              07 HOLD-TIME               PIC X(04).
-             07 RISK-TYPE               PIC X(10).
\ No newline at end of file
+             07 RISK-TYPE               PIC X(10).
+         03 MSG-PRODUCT                 PIC X(80).
