@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCDZFIN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-RESPONSE-MSG            PIC X(80) VALUE SPACES.
+       01  WK-FOUND-SW                PIC X(01) VALUE 'N'.
+           88 WK-CODE-FOUND                      VALUE 'Y'.
+       01  WK-IDX                     PIC S9(4) COMP.
+
+      *    Returned to the caller as a freshly-allocated commarea when
+      *    we reach ABEND-PROCESS with EIBCALEN zero -- DFHCOMMAREA
+      *    below is not addressable in that case, so the failure
+      *    status has to travel back in storage this program owns.
+      *    Mirrors the PRODUCT.cpy-shaped DFHCOMMAREA field-for-field
+      *    (renamed via REPLACING so the names don't collide with the
+      *    LINKAGE SECTION copy) so MSG-FINANCE lands at the same
+      *    offset a caller would read it at on the success path.
+       01  WK-NO-COMMAREA-OUT.
+           COPY PRODUCT REPLACING
+               ==QUERY-PRODUCT-ID==   BY ==WK-NC-QUERY-PRODUCT-ID==
+               ==QFINANCE-CUST-NAME== BY ==WK-NC-QFINANCE-CUST-NAME==
+               ==QFINANCE-CODE==      BY ==WK-NC-QFINANCE-CODE==
+               ==MSG-FINANCE==        BY ==WK-NC-MSG-FINANCE==
+               ==FFINANCE-RECORD==    BY ==WK-NC-FFINANCE-RECORD==
+               ==RECORD-COUNT==       BY ==WK-NC-RECORD-COUNT==
+               ==RECORD-DETAIL==      BY ==WK-NC-RECORD-DETAIL==
+               ==PRODUCT-ID==         BY ==WK-NC-PRODUCT-ID==
+               ==PRODUCT-NAME==       BY ==WK-NC-PRODUCT-NAME==
+               ==EARNING-RATE==       BY ==WK-NC-EARNING-RATE==
+               ==PURCHASE-ENTRY==     BY ==WK-NC-PURCHASE-ENTRY==
+               ==HOLD-TIME==          BY ==WK-NC-HOLD-TIME==
+               ==RISK-TYPE==          BY ==WK-NC-RISK-TYPE==
+               ==MSG-PRODUCT==        BY ==WK-NC-MSG-PRODUCT==.
+
+       01  WK-VALID-CODE-VALUES.
+           05 FILLER                  PIC X(22)
+                        VALUE '01LOW RISK SAVINGS    '.
+           05 FILLER                  PIC X(22)
+                        VALUE '02MEDIUM RISK BOND    '.
+           05 FILLER                  PIC X(22)
+                        VALUE '03HIGH RISK EQUITY    '.
+           05 FILLER                  PIC X(22)
+                        VALUE '04MONEY MARKET        '.
+           05 FILLER                  PIC X(22)
+                        VALUE '05FIXED DEPOSIT       '.
+       01  WK-VALID-CODE-TABLE REDEFINES WK-VALID-CODE-VALUES.
+           05 WK-VALID-CODE-ENTRY     OCCURS 5 TIMES.
+               10 WK-VALID-CODE       PIC X(02).
+               10 WK-VALID-CODE-DESC  PIC X(20).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY PRODUCT.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO WK-RESPONSE-MSG
+               PERFORM ABEND-PROCESS
+           END-IF.
+
+           PERFORM 1000-VALIDATE-FINANCE-CODE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      *--------------------------------------------------------------*
+       1000-VALIDATE-FINANCE-CODE.
+           MOVE 'N' TO WK-FOUND-SW
+
+           PERFORM VARYING WK-IDX FROM 1 BY 1
+                   UNTIL WK-IDX > 5 OR WK-CODE-FOUND
+               IF QFINANCE-CODE EQUAL TO WK-VALID-CODE(WK-IDX)
+                   SET WK-CODE-FOUND TO TRUE
+                   MOVE SPACES TO MSG-FINANCE
+                   STRING 'VALID - ' DELIMITED BY SIZE
+                          WK-VALID-CODE-DESC(WK-IDX) DELIMITED BY SIZE
+                          INTO MSG-FINANCE
+               END-IF
+           END-PERFORM
+
+           IF NOT WK-CODE-FOUND
+               MOVE SPACES TO MSG-FINANCE
+               STRING 'INVALID - FINANCE CODE ' DELIMITED BY SIZE
+                      QFINANCE-CODE DELIMITED BY SIZE
+                      ' NOT RECOGNIZED FOR ' DELIMITED BY SIZE
+                      QFINANCE-CUST-NAME DELIMITED BY SIZE
+                      INTO MSG-FINANCE
+           END-IF.
+
+      *--------------------------------------------------------------*
+      *    Reached only when EIBCALEN is zero -- DFHCOMMAREA has no
+      *    addressability here, so the status is returned via a fresh
+      *    commarea this program allocates itself.
+       ABEND-PROCESS.
+           DISPLAY ' UCDZFIN ERR: ' WK-RESPONSE-MSG
+
+      *    PRODUCT.cpy has no VALUE clauses, so every mirrored field
+      *    (most importantly WK-NC-RECORD-COUNT, the OCCURS DEPENDING ON
+      *    governor for WK-NC-RECORD-DETAIL) must be set explicitly
+      *    here rather than relying on WORKING-STORAGE's initial state.
+           MOVE SPACES TO WK-NC-QUERY-PRODUCT-ID
+           MOVE SPACES TO WK-NC-QFINANCE-CUST-NAME
+           MOVE SPACES TO WK-NC-QFINANCE-CODE
+           MOVE ZERO   TO WK-NC-RECORD-COUNT
+           MOVE SPACES TO WK-NC-MSG-PRODUCT
+           MOVE WK-RESPONSE-MSG TO WK-NC-MSG-FINANCE
+
+           EXEC CICS RETURN
+               COMMAREA(WK-NO-COMMAREA-OUT)
+               LENGTH(LENGTH OF WK-NO-COMMAREA-OUT)
+           END-EXEC.
+
+      *--------------------------------------------------------------*
