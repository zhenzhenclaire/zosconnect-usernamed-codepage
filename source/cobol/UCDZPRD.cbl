@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCDZPRD.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-RESPONSE-MSG            PIC X(80) VALUE SPACES.
+       01  WK-RESP                    PIC S9(8) COMP.
+
+      *    Returned to the caller as a freshly-allocated commarea when
+      *    we reach ABEND-PROCESS with EIBCALEN zero -- DFHCOMMAREA
+      *    below is not addressable in that case, so the failure
+      *    status has to travel back in storage this program owns.
+      *    Mirrors the PRODUCT.cpy-shaped DFHCOMMAREA field-for-field
+      *    (renamed via REPLACING so the names don't collide with the
+      *    LINKAGE SECTION copy) so MSG-PRODUCT lands at the same
+      *    offset a caller would read it at on the success path.
+       01  WK-NO-COMMAREA-OUT.
+           COPY PRODUCT REPLACING
+               ==QUERY-PRODUCT-ID==   BY ==WK-NC-QUERY-PRODUCT-ID==
+               ==QFINANCE-CUST-NAME== BY ==WK-NC-QFINANCE-CUST-NAME==
+               ==QFINANCE-CODE==      BY ==WK-NC-QFINANCE-CODE==
+               ==MSG-FINANCE==        BY ==WK-NC-MSG-FINANCE==
+               ==FFINANCE-RECORD==    BY ==WK-NC-FFINANCE-RECORD==
+               ==RECORD-COUNT==       BY ==WK-NC-RECORD-COUNT==
+               ==RECORD-DETAIL==      BY ==WK-NC-RECORD-DETAIL==
+               ==PRODUCT-ID==         BY ==WK-NC-PRODUCT-ID==
+               ==PRODUCT-NAME==       BY ==WK-NC-PRODUCT-NAME==
+               ==EARNING-RATE==       BY ==WK-NC-EARNING-RATE==
+               ==PURCHASE-ENTRY==     BY ==WK-NC-PURCHASE-ENTRY==
+               ==HOLD-TIME==          BY ==WK-NC-HOLD-TIME==
+               ==RISK-TYPE==          BY ==WK-NC-RISK-TYPE==
+               ==MSG-PRODUCT==        BY ==WK-NC-MSG-PRODUCT==.
+
+       01  WK-PRODUCT-MASTER-REC.
+           05 WK-PRODUCT-ID           PIC X(06).
+           05 WK-PRODUCT-NAME         PIC X(20).
+           05 WK-EARNING-RATE         PIC X(06).
+           05 WK-PURCHASE-ENTRY       PIC X(18).
+           05 WK-HOLD-TIME            PIC X(04).
+           05 WK-RISK-TYPE            PIC X(10).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY PRODUCT.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO WK-RESPONSE-MSG
+               PERFORM ABEND-PROCESS
+           END-IF.
+
+           MOVE ZERO TO RECORD-COUNT
+
+           EXEC CICS READ
+               DATASET('PRODMS')
+               INTO(WK-PRODUCT-MASTER-REC)
+               RIDFLD(QUERY-PRODUCT-ID)
+               KEYLENGTH(6)
+               RESP(WK-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO MSG-PRODUCT
+
+           EVALUATE WK-RESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 1000-LOAD-RECORD
+               WHEN DFHRESP(NOTFND)
+                   MOVE ' PRODUCT NOT FOUND' TO WK-RESPONSE-MSG
+                   DISPLAY ' UCDZPRD ERR: ' WK-RESPONSE-MSG
+                   MOVE WK-RESPONSE-MSG TO MSG-PRODUCT
+               WHEN OTHER
+                   MOVE ' PRODUCT MASTER READ ERROR' TO WK-RESPONSE-MSG
+                   DISPLAY ' UCDZPRD ERR: ' WK-RESPONSE-MSG
+                   MOVE WK-RESPONSE-MSG TO MSG-PRODUCT
+           END-EVALUATE
+
+           EXEC CICS RETURN END-EXEC.
+
+      *--------------------------------------------------------------*
+       1000-LOAD-RECORD.
+           MOVE 1 TO RECORD-COUNT
+           MOVE WK-PRODUCT-ID         TO PRODUCT-ID(1)
+           MOVE WK-PRODUCT-NAME       TO PRODUCT-NAME(1)
+           MOVE WK-EARNING-RATE       TO EARNING-RATE(1)
+           MOVE WK-PURCHASE-ENTRY     TO PURCHASE-ENTRY(1)
+           MOVE WK-HOLD-TIME          TO HOLD-TIME(1)
+           MOVE WK-RISK-TYPE          TO RISK-TYPE(1).
+
+      *--------------------------------------------------------------*
+      *    Reached only when EIBCALEN is zero -- DFHCOMMAREA has no
+      *    addressability here, so the status is returned via a fresh
+      *    commarea this program allocates itself.
+       ABEND-PROCESS.
+           DISPLAY ' UCDZPRD ERR: ' WK-RESPONSE-MSG
+
+      *    PRODUCT.cpy has no VALUE clauses, so every mirrored field
+      *    (most importantly WK-NC-RECORD-COUNT, the OCCURS DEPENDING ON
+      *    governor for WK-NC-RECORD-DETAIL) must be set explicitly
+      *    here rather than relying on WORKING-STORAGE's initial state.
+           MOVE SPACES TO WK-NC-QUERY-PRODUCT-ID
+           MOVE SPACES TO WK-NC-QFINANCE-CUST-NAME
+           MOVE SPACES TO WK-NC-QFINANCE-CODE
+           MOVE SPACES TO WK-NC-MSG-FINANCE
+           MOVE ZERO   TO WK-NC-RECORD-COUNT
+           MOVE WK-RESPONSE-MSG TO WK-NC-MSG-PRODUCT
+
+           EXEC CICS RETURN
+               COMMAREA(WK-NO-COMMAREA-OUT)
+               LENGTH(LENGTH OF WK-NO-COMMAREA-OUT)
+           END-EXEC.
+
+      *--------------------------------------------------------------*
