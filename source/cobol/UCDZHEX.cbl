@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCDZHEX.
+      *----------------------------------------------------------------*
+      *    Shared hex-conversion logic for customer names.  Called by
+      *    UCDZCEE (online, one name per CICS request) and by UCDZBAT
+      *    (batch, one name per input record) so both run the exact
+      *    same encode/decode rules.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  HEXSTR                     PIC X(16)
+                        VALUE '0123456789ABCDEF'.
+       01  DEC                        PIC S9(4) COMP.
+       01  FILLER                     REDEFINES DEC.
+           10 FILLER                  PIC X.
+           10 DECBYTE                 PIC X.
+       01  I                          PIC S9(8) COMP.
+       01  J                          PIC S9(8) COMP.
+       01  Q                          PIC S9(8) COMP.
+       01  R                          PIC S9(8) COMP.
+       01  J1                         PIC S9(8) COMP.
+       01  Q1                         PIC S9(8) COMP.
+       01  R1                         PIC S9(8) COMP.
+       01  K                          PIC S9(8) COMP.
+       01  K1                         PIC S9(8) COMP.
+       01  HIGH-NIBBLE                PIC S9(4) COMP.
+       01  LOW-NIBBLE                 PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE           PIC X(03).
+       01  LK-NAME-IN                 PIC X(30).
+       01  LK-NAME-HEX                PIC X(60).
+       01  LK-CODEPAGE-FLAG           PIC X(01).
+       01  LK-HEX-IN                  PIC X(60).
+       01  LK-NAME-OUT                PIC X(30).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE LK-NAME-IN
+               LK-NAME-HEX LK-CODEPAGE-FLAG LK-HEX-IN LK-NAME-OUT.
+       0000-MAIN.
+           IF LK-FUNCTION-CODE EQUAL TO 'DEC'
+               PERFORM 2000-DECODE
+           ELSE
+               PERFORM 1000-ENCODE
+           END-IF.
+
+           GOBACK.
+
+      *--------------------------------------------------------------*
+       1000-ENCODE.
+           MOVE 'N' TO LK-CODEPAGE-FLAG
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL
+                   I > LENGTH OF LK-NAME-IN
+             COMPUTE J = 2 * I - 1
+             MOVE LK-NAME-IN(I:1) TO DECBYTE
+      *      Flag bytes outside the single-byte EBCDIC (CP037) printable
+      *      ranges -- accented and DBCS input mangles the divide-by-16
+      *      loop below, so surface it instead of silently returning a
+      *      garbled-looking hex value.  The allow-list covers space,
+      *      A-Z/a-z/0-9, and the standard CP037 single-byte punctuation
+      *      (apostrophe, hyphen, period, ampersand, etc.) so ordinary
+      *      names such as O'BRIEN or SMITH-JONES are not flagged as
+      *      non-representable.
+             EVALUATE TRUE
+                 WHEN DEC = 64
+                 WHEN DEC >= 74 AND DEC <= 80
+                 WHEN DEC >= 90 AND DEC <= 97
+                 WHEN DEC >= 106 AND DEC <= 111
+                 WHEN DEC = 121
+                 WHEN DEC >= 122 AND DEC <= 127
+                 WHEN DEC >= 129 AND DEC <= 137
+                 WHEN DEC >= 145 AND DEC <= 153
+                 WHEN DEC = 161
+                 WHEN DEC >= 162 AND DEC <= 169
+                 WHEN DEC = 192
+                 WHEN DEC >= 193 AND DEC <= 201
+                 WHEN DEC = 208
+                 WHEN DEC >= 209 AND DEC <= 217
+                 WHEN DEC = 224
+                 WHEN DEC >= 226 AND DEC <= 233
+                 WHEN DEC >= 240 AND DEC <= 249
+                     CONTINUE
+      *      SO/SI (0x0E/0x0F) are the shift-out/shift-in bytes that
+      *      bracket embedded DBCS text in a mixed single/double-byte
+      *      stream -- called out explicitly (rather than left to fall
+      *      into WHEN OTHER by accident) because their presence is the
+      *      deliberate signal that this name carries double-byte data
+      *      the divide-by-16 loop below cannot represent one byte at a
+      *      time.
+                 WHEN DEC = 14
+                 WHEN DEC = 15
+                     MOVE 'Y' TO LK-CODEPAGE-FLAG
+                 WHEN OTHER
+                     MOVE 'Y' TO LK-CODEPAGE-FLAG
+             END-EVALUATE
+             DIVIDE DEC BY 16 GIVING Q REMAINDER R
+             COMPUTE J1 = J + 1
+             COMPUTE Q1 = Q + 1
+             COMPUTE R1 = R + 1
+             MOVE HEXSTR(Q1:1) TO LK-NAME-HEX(J:1)
+             MOVE HEXSTR(R1:1) TO LK-NAME-HEX(J1:1)
+           END-PERFORM.
+
+      *--------------------------------------------------------------*
+       2000-DECODE.
+           MOVE SPACES TO LK-NAME-OUT
+           MOVE 'N' TO LK-CODEPAGE-FLAG
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF
+                   LK-NAME-OUT
+             COMPUTE K = 2 * I - 1
+
+             PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 16
+                     OR HEXSTR(K1:1) EQUAL TO LK-HEX-IN(K:1)
+                 CONTINUE
+             END-PERFORM
+             COMPUTE HIGH-NIBBLE = K1 - 1
+
+             PERFORM VARYING K1 FROM 1 BY 1 UNTIL K1 > 16
+                     OR HEXSTR(K1:1) EQUAL TO LK-HEX-IN(K + 1:1)
+                 CONTINUE
+             END-PERFORM
+             COMPUTE LOW-NIBBLE = K1 - 1
+
+      *      Either search landing on K1=17 means that character was not
+      *      one of the 16 hex digits (non-hex, lowercase, or a
+      *      truncated/garbled trace fragment) -- flag it the same way
+      *      the encode direction flags a non-representable byte, rather
+      *      than writing a silently-wrong byte into LK-NAME-OUT.
+             IF HIGH-NIBBLE > 15 OR LOW-NIBBLE > 15
+                 MOVE 'Y' TO LK-CODEPAGE-FLAG
+             ELSE
+                 COMPUTE DEC = HIGH-NIBBLE * 16 + LOW-NIBBLE
+                 MOVE DECBYTE TO LK-NAME-OUT(I:1)
+             END-IF
+           END-PERFORM.
+
+      *--------------------------------------------------------------*
