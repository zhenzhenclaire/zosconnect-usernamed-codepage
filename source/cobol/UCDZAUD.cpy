@@ -0,0 +1,6 @@
+         05 AUD-DATE                    PIC X(08).
+         05 AUD-TIME                    PIC X(06).
+         05 AUD-FUNCTION                PIC X(03).
+         05 AUD-CUST-NAME               PIC X(30).
+         05 AUD-HEX-VALUE               PIC X(60).
+         05 AUD-RETURN-STATUS           PIC X(02).
