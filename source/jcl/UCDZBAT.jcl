@@ -0,0 +1,18 @@
+//UCDZBAT  JOB (ACCTNO),'HEX BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* Runs the customer names on CUSTIN through the same hex-        *
+//* conversion logic as the UCDZCEE CICS transaction (via the      *
+//* shared UCDZHEX subprogram) and writes the name/hex report to   *
+//* RPTOUT for offline regression checking after a codepage or     *
+//* migration change.                                              *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=UCDZBAT
+//STEPLIB  DD DSN=UCDZ.LOADLIB,DISP=SHR
+//CUSTIN   DD DSN=UCDZ.CUSTNAME.INPUT,DISP=SHR
+//RPTOUT   DD DSN=UCDZ.CUSTNAME.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
