@@ -0,0 +1,17 @@
+//UCDZRPT  JOB (ACCTNO),'PRODUCT RECON REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* Daily reconciliation report off the FFINANCE-RECORD table:      *
+//* loads the product master extract, sorts by RISK-TYPE then       *
+//* EARNING-RATE, and prints the list for comparison against the    *
+//* source-of-truth product master.                                 *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=UCDZRPT
+//STEPLIB  DD DSN=UCDZ.LOADLIB,DISP=SHR
+//PRODIN   DD DSN=UCDZ.PRODUCT.MASTER.EXTRACT,DISP=SHR
+//RPTOUT   DD DSN=UCDZ.PRODUCT.RECON.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
